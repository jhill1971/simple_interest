@@ -0,0 +1,23 @@
+000010*================================================================
+000020* ACCTREC  --  shared account record layout used by simpleInterest
+000030* and any other program that reads or writes an account.
+000040*----------------------------------------------------------------
+000050* DATE       INIT  DESCRIPTION
+000060* 08/09/2026 JH    Factored the ad hoc account fields that had
+000070*                  accumulated in simpleInterest's own FD into one
+000080*                  shared layout, so new programs do not have to
+000090*                  redeclare the same fields by hand.
+000100*================================================================
+000110 01  ACCOUNT-RECORD.
+000120     05  ACCT-ID                 PIC X(10).
+000130     05  ACCT-CUSTOMER-NAME      PIC X(30).
+000140     05  ACCT-PRINCIPAL          PIC 9(07)V99.
+000150     05  ACCT-RATE               PIC 99V99.
+000160     05  ACCT-OPEN-DATE          PIC 9(08).
+000170     05  ACCT-MATURITY-DATE      PIC 9(08).
+000180     05  ACCT-PRODUCT-TYPE       PIC X(04).
+000190     05  ACCT-PERIOD             PIC 99.
+000200     05  ACCT-CALC-MODE          PIC X(01).
+000210     05  ACCT-COMPOUND-FREQ      PIC 9(02).
+000220     05  ACCT-SCHEDULE-FLAG      PIC X(01).
+000230     05  ACCT-GL-CODE            PIC X(06).
