@@ -1,28 +1,914 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. simpleInterest.
-       AUTHOR. James Hill.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 interest PIC 9999V99.
-       01 principle PIC 9999V99.
-       01 apr PIC 99V99.
-       01 rate PIC 99V9999.
-       01 period PIC 99.
-       01 total PIC 9999V99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Please enter the amount of principle: ".
-           ACCEPT principle.
-           DISPLAY "What is your interest rate? ".
-           ACCEPT apr.
-           COMPUTE rate = apr / 100.
-           DISPLAY "How long will you keep this investment in years? ".
-           ACCEPT period.
-           COMPUTE interest = principle * rate * period.
-           COMPUTE total = principle + interest.
-           DISPLAY " ".
-           DISPLAY "You will earn $" interest " interest".
-           DISPLAY "Your end balance will be: $" total.
-
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. simpleInterest.
+000030 AUTHOR. James Hill.
+000040 INSTALLATION. Consumer Lending Systems.
+000050 DATE-WRITTEN. 01/04/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/09/2026 JH    Added batch file-driven processing mode so a
+000120*                  whole file of accounts can be run unattended
+000130*                  instead of keying each one in interactively.
+000140* 08/09/2026 JH    Added a dated transaction log record written
+000150*                  for every calculation, interactive or batch,
+000160*                  to give us an audit trail to reconcile against.
+000170* 08/09/2026 JH    Widened principle/interest/total past the old
+000180*                  9999V99 ceiling so real commercial balances no
+000190*                  longer truncate or overflow.
+000200* 08/09/2026 JH    Added input validation ahead of the COMPUTE
+000210*                  statements so a bad principle/apr/period is
+000220*                  rejected and reported instead of silently
+000230*                  calculating a meaningless answer.
+000240* 08/09/2026 JH    Added a runtime-selectable compound-interest
+000250*                  mode that accrues over sub-periods, alongside
+000260*                  the existing flat simple-interest math.
+000270* 08/09/2026 JH    Added an optional year-by-year schedule of
+000280*                  interest earned and running balance, instead
+000290*                  of collapsing straight to the final total.
+000300* 08/09/2026 JH    Added a product/tier rate-table lookup so apr
+000310*                  no longer has to be keyed from memory; manual
+000320*                  entry is now only a fallback when no table
+000330*                  rate applies.
+000340* 08/09/2026 JH    Added a fixed-width GL extract record per
+000350*                  account so the GL posting batch can pick up
+000360*                  principal/interest/total without re-keying.
+000370* 08/09/2026 JH    Added batch checkpoint/restart: the count of
+000380*                  accounts already processed is persisted after
+000390*                  each one, and a restart skips ahead to that
+000400*                  point instead of redoing completed work. The
+000410*                  batch output files now EXTEND rather than
+000420*                  overwrite so a restart's output appends to
+000430*                  the partial run instead of erasing it.
+000440* 08/09/2026 JH    Replaced the ad hoc account fields in the
+000450*                  batch input FD with the shared ACCTREC
+000460*                  account-record layout so the field list lives
+000470*                  in one place for this and future programs.
+000480* 08/09/2026 JH    Widened interest/total (and every field that
+000490*                  carries a copy of them) to the real ceiling of
+000500*                  principle x rate x period, and guarded every
+000510*                  interest COMPUTE with ON SIZE ERROR so a
+000520*                  combination that still will not fit is
+000530*                  rejected instead of silently truncated. Added
+000540*                  a FILE STATUS check around opening the batch
+000550*                  input file so a missing ACCTIN is reported and
+000560*                  the run ends cleanly instead of abending.
+000570*                  Added the account id to the transaction log
+000580*                  and schedule records so either one can be
+000590*                  reconciled back to a specific account. Guarded
+000600*                  the in-memory rate table against a RATETAB
+000610*                  with more than 100 rows. Restructured the
+000620*                  interactive path's validation check to use
+000630*                  IF/ELSE instead of a GO TO, to match the rest
+000640*                  of the program.
+000650* 08/09/2026 JH    Widened WS-PERIOD-RATE and added ROUNDED to its
+000660*                  COMPUTE so a compounding frequency that does
+000670*                  not divide evenly (monthly, among others) no
+000680*                  longer bakes a truncated periodic rate into
+000690*                  every sub-period accrual. Corrected the
+000700*                  PRINCIPLE misspelling in the interest-out and
+000710*                  transaction-log records to PRINCIPAL, matching
+000720*                  the GL extract and account-record copybook.
+000721* 08/09/2026 JH    Moved the batch checkpoint advance ahead of an
+000722*                  account's INTOUT/log/GL/schedule writes, so an
+000723*                  abend mid-account leaves a safe gap to re-feed
+000724*                  by hand instead of a duplicate posting on
+000725*                  restart. Renamed 0000-MAINLINE-EXIT to
+000726*                  0000-EXIT to match the <number>-EXIT naming
+000727*                  used by every other paragraph.
+000730*================================================================
+000740 ENVIRONMENT DIVISION.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT ACCOUNT-IN-FILE ASSIGN TO "ACCTIN"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000800     SELECT INTEREST-OUT-FILE ASSIGN TO "INTOUT"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-OUT-FILE-STATUS.
+000830     SELECT TRANSACTION-LOG-FILE ASSIGN TO "INTLOG"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-LOG-FILE-STATUS.
+000860     SELECT SCHEDULE-OUT-FILE ASSIGN TO "SCHEDOUT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-SCHED-FILE-STATUS.
+000890     SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-RATE-FILE-STATUS.
+000920     SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-GL-FILE-STATUS.
+000950     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  ACCOUNT-IN-FILE
+001020     RECORDING MODE IS F.
+001030     COPY ACCTREC.
+001040
+001050 FD  INTEREST-OUT-FILE
+001060     RECORDING MODE IS F.
+001070 01  INTEREST-OUT-RECORD.
+001080     05  OUT-PRINCIPAL           PIC 9(07)V99.
+001090     05  OUT-APR                 PIC 99V99.
+001100     05  OUT-PERIOD              PIC 99.
+001110     05  OUT-INTEREST            PIC 9(09)V99.
+001120     05  OUT-TOTAL               PIC 9(10)V99.
+001130
+001140 FD  TRANSACTION-LOG-FILE
+001150     RECORDING MODE IS F.
+001160 01  TRANSACTION-LOG-RECORD.
+001170     05  LOG-ACCOUNT-ID          PIC X(10).
+001180     05  FILLER                  PIC X(01).
+001190     05  LOG-RUN-DATE            PIC 9(08).
+001200     05  FILLER                  PIC X(01).
+001210     05  LOG-PRINCIPAL           PIC 9(07)V99.
+001220     05  FILLER                  PIC X(01).
+001230     05  LOG-APR                 PIC 99V99.
+001240     05  FILLER                  PIC X(01).
+001250     05  LOG-PERIOD              PIC 99.
+001260     05  FILLER                  PIC X(01).
+001270     05  LOG-INTEREST            PIC 9(09)V99.
+001280     05  FILLER                  PIC X(01).
+001290     05  LOG-TOTAL               PIC 9(10)V99.
+001300
+001310 FD  SCHEDULE-OUT-FILE
+001320     RECORDING MODE IS F.
+001330 01  SCHEDULE-OUT-RECORD.
+001340     05  SCHED-ACCOUNT-ID        PIC X(10).
+001350     05  FILLER                  PIC X(01).
+001360     05  SCHED-YEAR              PIC 9(02).
+001370     05  FILLER                  PIC X(01).
+001380     05  SCHED-INTEREST          PIC 9(09)V99.
+001390     05  FILLER                  PIC X(01).
+001400     05  SCHED-BALANCE           PIC 9(10)V99.
+001410
+001420 FD  RATE-TABLE-FILE
+001430     RECORDING MODE IS F.
+001440 01  RATE-TABLE-RECORD.
+001450     05  RT-PRODUCT-TIER         PIC X(04).
+001460     05  RT-EFFECTIVE-DATE       PIC 9(08).
+001470     05  RT-APR                  PIC 99V99.
+001480
+001490 FD  GL-EXTRACT-FILE
+001500     RECORDING MODE IS F.
+001510 01  GL-EXTRACT-RECORD.
+001520     05  GL-ACCOUNT-ID           PIC X(10).
+001530     05  FILLER                  PIC X(01).
+001540     05  GL-PRINCIPAL            PIC 9(07)V99.
+001550     05  FILLER                  PIC X(01).
+001560     05  GL-INTEREST             PIC 9(09)V99.
+001570     05  FILLER                  PIC X(01).
+001580     05  GL-TOTAL                PIC 9(10)V99.
+001590     05  FILLER                  PIC X(01).
+001600     05  GL-GL-CODE              PIC X(06).
+001610
+001620 FD  CHECKPOINT-FILE
+001630     RECORDING MODE IS F.
+001640 01  CHECKPOINT-RECORD.
+001650     05  CKPT-RECORD-COUNT       PIC 9(08).
+001660
+001670 WORKING-STORAGE SECTION.
+001680 01  interest                    PIC 9(09)V99.
+001690 01  principle                   PIC 9(07)V99.
+001700 01  apr                         PIC 99V99.
+001710 01  rate                        PIC 99V9999.
+001720 01  period                      PIC 99.
+001730 01  total                       PIC 9(10)V99.
+001740
+001750*----------------------------------------------------------------
+001760* RUN-CONTROL SWITCHES
+001770*----------------------------------------------------------------
+001780 01  WS-RUN-MODE                 PIC X(01).
+001790     88  WS-MODE-INTERACTIVE     VALUE "I".
+001800     88  WS-MODE-BATCH           VALUE "B".
+001810
+001820 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001830     88  WS-END-OF-ACCOUNTS      VALUE "Y".
+001840
+001850 01  WS-RUN-DATE                 PIC 9(08).
+001860
+001870 01  WS-ACCT-FILE-STATUS         PIC X(02).
+001880     88  WS-ACCT-FILE-NOT-FOUND  VALUE "35".
+001890
+001900 01  WS-LOG-FILE-STATUS          PIC X(02).
+001910     88  WS-LOG-FILE-NOT-FOUND   VALUE "35".
+001920
+001930*----------------------------------------------------------------
+001940* INPUT VALIDATION LIMITS AND SWITCH
+001950*----------------------------------------------------------------
+001960 01  WS-MINIMUM-APR              PIC 99V99 VALUE 00.01.
+001970 01  WS-MAXIMUM-APR              PIC 99V99 VALUE 25.00.
+001980
+001990 01  WS-VALID-SWITCH             PIC X(01).
+002000     88  WS-DATA-VALID           VALUE "Y".
+002010     88  WS-DATA-INVALID         VALUE "N".
+002020
+002030*----------------------------------------------------------------
+002040* CALCULATION-MODE SELECTION AND COMPOUND-INTEREST WORK AREAS
+002050*----------------------------------------------------------------
+002060 01  WS-CALC-MODE                PIC X(01).
+002070     88  WS-CALC-SIMPLE          VALUE "S".
+002080     88  WS-CALC-COMPOUND        VALUE "C".
+002090
+002100 01  WS-COMPOUND-FREQ            PIC 9(02).
+002110 01  WS-PERIOD-RATE              PIC 9V999999.
+002120 01  WS-SUBPERIODS               PIC 9(04) COMP.
+002130 01  WS-SUBPERIOD-COUNT          PIC 9(04) COMP.
+002140 01  WS-RUNNING-BALANCE          PIC 9(10)V99.
+002150
+002160*----------------------------------------------------------------
+002170* YEAR-BY-YEAR SCHEDULE WORK AREAS
+002180*----------------------------------------------------------------
+002190 01  WS-PRINT-SCHEDULE-SWITCH    PIC X(01).
+002200     88  WS-PRINT-SCHEDULE       VALUE "Y".
+002210     88  WS-NO-SCHEDULE          VALUE "N".
+002220
+002230 01  WS-SCHEDULE-YEAR            PIC 9(02) COMP.
+002240 01  WS-SCHEDULE-SUBPERIOD       PIC 9(04) COMP.
+002250 01  WS-SCHEDULE-BALANCE         PIC 9(10)V99.
+002260 01  WS-SCHEDULE-START-BALANCE   PIC 9(10)V99.
+002270 01  WS-YEAR-INTEREST            PIC 9(09)V99.
+002280
+002290 01  WS-SCHED-OVERFLOW-SWITCH    PIC X(01) VALUE "N".
+002300     88  WS-SCHED-OVERFLOW-DETECTED VALUE "Y".
+002310     88  WS-SCHED-OVERFLOW-NONE      VALUE "N".
+002320
+002330*----------------------------------------------------------------
+002340* RATE-TABLE LOOKUP WORK AREAS
+002350*----------------------------------------------------------------
+002360 01  WS-RATE-FILE-STATUS         PIC X(02).
+002370     88  WS-RATE-FILE-FOUND      VALUE "00".
+002380
+002390 01  WS-RATE-EOF-SWITCH          PIC X(01).
+002400     88  WS-RATE-EOF             VALUE "Y".
+002410
+002420 01  WS-RATE-TABLE-COUNT         PIC 9(04) COMP VALUE ZERO.
+002430 01  WS-RATE-IDX                 PIC 9(04) COMP.
+002440 01  WS-BEST-EFFECTIVE-DATE      PIC 9(08).
+002450
+002460 01  WS-RATE-TABLE-FULL-SWITCH   PIC X(01) VALUE "N".
+002470     88  WS-RATE-TABLE-FULL      VALUE "Y".
+002480
+002490 01  WS-RATE-TABLE.
+002500     05  WS-RATE-TABLE-ENTRY OCCURS 100 TIMES.
+002510         10  WS-RT-PRODUCT-TIER      PIC X(04).
+002520         10  WS-RT-EFFECTIVE-DATE    PIC 9(08).
+002530         10  WS-RT-APR               PIC 99V99.
+002540
+002550 01  WS-PRODUCT-TIER             PIC X(04).
+002560 01  WS-LOOKED-UP-APR            PIC 99V99.
+002570
+002580 01  WS-RATE-FOUND-SWITCH        PIC X(01).
+002590     88  WS-RATE-FOUND           VALUE "Y".
+002600     88  WS-RATE-NOT-FOUND       VALUE "N".
+002610
+002620*----------------------------------------------------------------
+002630* GL EXTRACT WORK AREAS
+002640*----------------------------------------------------------------
+002650 01  WS-GL-FILE-STATUS           PIC X(02).
+002660     88  WS-GL-FILE-NOT-FOUND    VALUE "35".
+002670
+002680 01  WS-ACCOUNT-ID                PIC X(10).
+002690 01  WS-GL-CODE                   PIC X(06).
+002700
+002710*----------------------------------------------------------------
+002720* BATCH OUTPUT APPEND STATUS AND CHECKPOINT/RESTART WORK AREAS
+002730*----------------------------------------------------------------
+002740 01  WS-OUT-FILE-STATUS          PIC X(02).
+002750     88  WS-OUT-FILE-NOT-FOUND   VALUE "35".
+002760
+002770 01  WS-SCHED-FILE-STATUS        PIC X(02).
+002780     88  WS-SCHED-FILE-NOT-FOUND VALUE "35".
+002790
+002800 01  WS-CKPT-FILE-STATUS         PIC X(02).
+002810     88  WS-CKPT-FILE-FOUND      VALUE "00".
+002820
+002830 01  WS-CHECKPOINT-COUNT         PIC 9(08) VALUE ZERO.
+002840 01  WS-ACCOUNTS-PROCESSED       PIC 9(08) VALUE ZERO.
+002850 01  WS-SKIP-COUNT                PIC 9(08) COMP.
+002860
+002870 PROCEDURE DIVISION.
+002880*================================================================
+002890* 0000-MAINLINE
+002900*================================================================
+002910 0000-MAINLINE.
+002920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002930     PERFORM 2000-GET-RUN-MODE THRU 2000-EXIT.
+002940     IF WS-MODE-BATCH
+002950         PERFORM 3000-PROCESS-BATCH THRU 3000-EXIT
+002960     ELSE
+002970         PERFORM 4000-PROCESS-INTERACTIVE THRU 4000-EXIT
+002980     END-IF.
+002990     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+003000
+003010 0000-EXIT.
+003020     EXIT.
+003030
+003040*================================================================
+003050* 1000-INITIALIZE
+003060*================================================================
+003070 1000-INITIALIZE.
+003080     MOVE "N" TO WS-EOF-SWITCH.
+003090     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003100     OPEN EXTEND TRANSACTION-LOG-FILE.
+003110     IF WS-LOG-FILE-NOT-FOUND
+003120         OPEN OUTPUT TRANSACTION-LOG-FILE
+003130     END-IF.
+003140     OPEN EXTEND GL-EXTRACT-FILE.
+003150     IF WS-GL-FILE-NOT-FOUND
+003160         OPEN OUTPUT GL-EXTRACT-FILE
+003170     END-IF.
+003180     PERFORM 1500-LOAD-RATE-TABLE THRU 1500-EXIT.
+003190
+003200 1000-EXIT.
+003210     EXIT.
+003220
+003230*================================================================
+003240* 1500-LOAD-RATE-TABLE  --  read the rate table, if one exists,
+003250* into memory once at start-up so every lookup is a fast scan
+003260* instead of re-reading the table file per account.
+003270*================================================================
+003280 1500-LOAD-RATE-TABLE.
+003290     MOVE ZERO TO WS-RATE-TABLE-COUNT.
+003300     MOVE "N" TO WS-RATE-EOF-SWITCH.
+003310     OPEN INPUT RATE-TABLE-FILE.
+003320     IF WS-RATE-FILE-FOUND
+003330         PERFORM 1550-READ-RATE-TABLE-RECORD THRU 1550-EXIT
+003340         PERFORM 1560-STORE-RATE-TABLE-ENTRY THRU 1560-EXIT
+003350             UNTIL WS-RATE-EOF
+003360         CLOSE RATE-TABLE-FILE
+003370     END-IF.
+003380
+003390 1500-EXIT.
+003400     EXIT.
+003410
+003420 1550-READ-RATE-TABLE-RECORD.
+003430     READ RATE-TABLE-FILE
+003440         AT END
+003450             SET WS-RATE-EOF TO TRUE
+003460     END-READ.
+003470
+003480 1550-EXIT.
+003490     EXIT.
+003500
+003510 1560-STORE-RATE-TABLE-ENTRY.
+003520     IF WS-RATE-TABLE-COUNT < 100
+003530         ADD 1 TO WS-RATE-TABLE-COUNT
+003540         MOVE RT-PRODUCT-TIER
+003550             TO WS-RT-PRODUCT-TIER(WS-RATE-TABLE-COUNT)
+003560         MOVE RT-EFFECTIVE-DATE
+003570             TO WS-RT-EFFECTIVE-DATE(WS-RATE-TABLE-COUNT)
+003580         MOVE RT-APR TO WS-RT-APR(WS-RATE-TABLE-COUNT)
+003590     ELSE
+003600         IF WS-RATE-TABLE-FULL-SWITCH = "N"
+003610             DISPLAY "Rate table has more than 100 entries - "
+003620                 "extra rows ignored"
+003630             SET WS-RATE-TABLE-FULL TO TRUE
+003640         END-IF
+003650     END-IF.
+003660     PERFORM 1550-READ-RATE-TABLE-RECORD THRU 1550-EXIT.
+003670
+003680 1560-EXIT.
+003690     EXIT.
+003700
+003710*================================================================
+003720* 2000-GET-RUN-MODE
+003730*================================================================
+003740 2000-GET-RUN-MODE.
+003750     DISPLAY "Run in (I)nteractive or (B)atch mode? ".
+003760     ACCEPT WS-RUN-MODE.
+003770
+003780 2000-EXIT.
+003790     EXIT.
+003800
+003810*================================================================
+003820* 2700-LOOKUP-RATE-FROM-TABLE  --  find the most recent apr for
+003830* WS-PRODUCT-TIER with an effective date on or before the run
+003840* date; WS-RATE-FOUND tells the caller whether to use it or
+003850* fall back to manual apr entry.
+003860*================================================================
+003870 2700-LOOKUP-RATE-FROM-TABLE.
+003880     SET WS-RATE-NOT-FOUND TO TRUE.
+003890     MOVE ZERO TO WS-BEST-EFFECTIVE-DATE.
+003900     IF WS-RATE-TABLE-COUNT > ZERO
+003910         PERFORM 2750-SCAN-RATE-TABLE-ENTRY
+003920             VARYING WS-RATE-IDX FROM 1 BY 1
+003930             UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT
+003940     END-IF.
+003950
+003960 2700-EXIT.
+003970     EXIT.
+003980
+003990 2750-SCAN-RATE-TABLE-ENTRY.
+004000     IF WS-RT-PRODUCT-TIER(WS-RATE-IDX) = WS-PRODUCT-TIER
+004010         AND WS-RT-EFFECTIVE-DATE(WS-RATE-IDX) NOT > WS-RUN-DATE
+004020         AND WS-RT-EFFECTIVE-DATE(WS-RATE-IDX) >
+004030             WS-BEST-EFFECTIVE-DATE
+004040         MOVE WS-RT-EFFECTIVE-DATE(WS-RATE-IDX)
+004050             TO WS-BEST-EFFECTIVE-DATE
+004060         MOVE WS-RT-APR(WS-RATE-IDX) TO WS-LOOKED-UP-APR
+004070         SET WS-RATE-FOUND TO TRUE
+004080     END-IF.
+004090
+004100 2750-EXIT.
+004110     EXIT.
+004120
+004130*================================================================
+004140* 3000-PROCESS-BATCH  --  read ACCOUNT-IN-FILE, one record per
+004150* account, and write a calculated result to INTEREST-OUT-FILE
+004160* for the whole book in a single unattended run. A prior
+004170* checkpoint, if one exists, is honored by skipping ahead past
+004180* the accounts already completed so a restart after an abend
+004190* does not reprocess and double-post them.
+004200*================================================================
+004210 3000-PROCESS-BATCH.
+004220     OPEN INPUT ACCOUNT-IN-FILE.
+004230     IF WS-ACCT-FILE-NOT-FOUND
+004240         DISPLAY "Batch input file ACCTIN not found - "
+004250             "batch run terminated."
+004260     ELSE
+004270         OPEN EXTEND INTEREST-OUT-FILE
+004280         IF WS-OUT-FILE-NOT-FOUND
+004290             OPEN OUTPUT INTEREST-OUT-FILE
+004300         END-IF
+004310         OPEN EXTEND SCHEDULE-OUT-FILE
+004320         IF WS-SCHED-FILE-NOT-FOUND
+004330             OPEN OUTPUT SCHEDULE-OUT-FILE
+004340         END-IF
+004350         PERFORM 3050-READ-CHECKPOINT THRU 3050-EXIT
+004360         MOVE WS-CHECKPOINT-COUNT TO WS-ACCOUNTS-PROCESSED
+004370         PERFORM 3060-SKIP-CHECKPOINTED-ACCOUNTS THRU 3060-EXIT
+004380         PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+004390         PERFORM 3200-CALCULATE-AND-WRITE THRU 3200-EXIT
+004400             UNTIL WS-END-OF-ACCOUNTS
+004410         CLOSE ACCOUNT-IN-FILE
+004420         CLOSE INTEREST-OUT-FILE
+004430         CLOSE SCHEDULE-OUT-FILE
+004440         PERFORM 3800-CLEAR-CHECKPOINT THRU 3800-EXIT
+004450     END-IF.
+004460
+004470 3000-EXIT.
+004480     EXIT.
+004490
+004500 3100-READ-ACCOUNT.
+004510     READ ACCOUNT-IN-FILE
+004520         AT END
+004530             SET WS-END-OF-ACCOUNTS TO TRUE
+004540     END-READ.
+004550
+004560 3100-EXIT.
+004570     EXIT.
+004580
+004590*================================================================
+004600* 3050-READ-CHECKPOINT  --  recover the count of accounts already
+004610* completed by a prior run of this same batch, or zero if there
+004620* is no checkpoint (a fresh run).
+004630*================================================================
+004640 3050-READ-CHECKPOINT.
+004650     MOVE ZERO TO WS-CHECKPOINT-COUNT.
+004660     OPEN INPUT CHECKPOINT-FILE.
+004670     IF WS-CKPT-FILE-FOUND
+004680         READ CHECKPOINT-FILE
+004690             AT END
+004700                 MOVE ZERO TO WS-CHECKPOINT-COUNT
+004710             NOT AT END
+004720                 MOVE CKPT-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+004730         END-READ
+004740         CLOSE CHECKPOINT-FILE
+004750     END-IF.
+004760
+004770 3050-EXIT.
+004780     EXIT.
+004790
+004800*================================================================
+004810* 3060-SKIP-CHECKPOINTED-ACCOUNTS  --  discard the accounts a
+004820* prior run already completed, by reading (and ignoring) exactly
+004830* that many records off of ACCOUNT-IN-FILE, so the next, separate
+004840* read primes the first record not yet posted.
+004850*================================================================
+004860 3060-SKIP-CHECKPOINTED-ACCOUNTS.
+004870     IF WS-CHECKPOINT-COUNT > ZERO
+004880         PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT
+004890             VARYING WS-SKIP-COUNT FROM 1 BY 1
+004900             UNTIL WS-SKIP-COUNT > WS-CHECKPOINT-COUNT
+004910                 OR WS-END-OF-ACCOUNTS
+004920     END-IF.
+004930
+004940 3060-EXIT.
+004950     EXIT.
+004960
+004970*================================================================
+004980* 3700-WRITE-CHECKPOINT  --  persist the count of accounts
+004990* claimed so far, advanced for an account before its output rows
+004991* are written, so an abend during that account's writes leaves a
+004992* safe gap (the account is skipped on restart and must be
+004993* re-fed by hand) rather than a duplicate posting.
+005010*================================================================
+005020 3700-WRITE-CHECKPOINT.
+005030     OPEN OUTPUT CHECKPOINT-FILE.
+005040     MOVE WS-ACCOUNTS-PROCESSED TO CKPT-RECORD-COUNT.
+005050     WRITE CHECKPOINT-RECORD.
+005060     CLOSE CHECKPOINT-FILE.
+005070
+005080 3700-EXIT.
+005090     EXIT.
+005100
+005110*================================================================
+005120* 3800-CLEAR-CHECKPOINT  --  a batch run that reaches end of file
+005130* completed cleanly, so reset the checkpoint to zero and let the
+005140* next run start from the beginning of the book.
+005150*================================================================
+005160 3800-CLEAR-CHECKPOINT.
+005170     MOVE ZERO TO WS-ACCOUNTS-PROCESSED.
+005180     OPEN OUTPUT CHECKPOINT-FILE.
+005190     MOVE WS-ACCOUNTS-PROCESSED TO CKPT-RECORD-COUNT.
+005200     WRITE CHECKPOINT-RECORD.
+005210     CLOSE CHECKPOINT-FILE.
+005220
+005230 3800-EXIT.
+005240     EXIT.
+005250
+005260 3200-CALCULATE-AND-WRITE.
+005270     MOVE ACCT-PRINCIPAL TO principle.
+005280     MOVE ACCT-RATE TO apr.
+005290     MOVE ACCT-PERIOD TO period.
+005300     MOVE ACCT-CALC-MODE TO WS-CALC-MODE.
+005310     MOVE ACCT-COMPOUND-FREQ TO WS-COMPOUND-FREQ.
+005320     MOVE ACCT-SCHEDULE-FLAG TO WS-PRINT-SCHEDULE-SWITCH.
+005330     MOVE ACCT-PRODUCT-TYPE TO WS-PRODUCT-TIER.
+005340     MOVE ACCT-ID TO WS-ACCOUNT-ID.
+005350     MOVE ACCT-GL-CODE TO WS-GL-CODE.
+005355     ADD 1 TO WS-ACCOUNTS-PROCESSED.
+005356     PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT.
+005360     SET WS-RATE-NOT-FOUND TO TRUE.
+005370     IF WS-PRODUCT-TIER NOT = SPACES
+005380         PERFORM 2700-LOOKUP-RATE-FROM-TABLE THRU 2700-EXIT
+005390     END-IF.
+005400     IF WS-RATE-FOUND
+005410         MOVE WS-LOOKED-UP-APR TO apr
+005420     END-IF.
+005430     PERFORM 4500-VALIDATE-ACCOUNT-DATA THRU 4500-EXIT.
+005440     IF WS-DATA-VALID
+005450         PERFORM 4800-COMPUTE-RATE THRU 4800-EXIT
+005460         IF WS-CALC-COMPOUND
+005470             PERFORM 5100-COMPUTE-COMPOUND-INTEREST THRU 5100-EXIT
+005480         ELSE
+005490             PERFORM 5000-COMPUTE-SIMPLE-INTEREST THRU 5000-EXIT
+005500         END-IF
+005510     END-IF.
+005520     IF WS-DATA-VALID
+005530         MOVE principle TO OUT-PRINCIPAL
+005540         MOVE apr TO OUT-APR
+005550         MOVE period TO OUT-PERIOD
+005560         MOVE interest TO OUT-INTEREST
+005570         MOVE total TO OUT-TOTAL
+005580         WRITE INTEREST-OUT-RECORD
+005590         PERFORM 6000-WRITE-LOG-RECORD THRU 6000-EXIT
+005600         PERFORM 6500-WRITE-GL-EXTRACT THRU 6500-EXIT
+005610         IF WS-PRINT-SCHEDULE
+005620             PERFORM 5200-PRINT-SCHEDULE THRU 5200-EXIT
+005630         END-IF
+005640     ELSE
+005650         DISPLAY "Batch record rejected - principle=" principle
+005660             " apr=" apr " period=" period
+005670     END-IF.
+005700     PERFORM 3100-READ-ACCOUNT THRU 3100-EXIT.
+005710
+005720 3200-EXIT.
+005730     EXIT.
+005740
+005750*================================================================
+005760* 4000-PROCESS-INTERACTIVE  --  original keyboard-at-a-time path
+005770*================================================================
+005780 4000-PROCESS-INTERACTIVE.
+005790     DISPLAY "Enter the account id: ".
+005800     ACCEPT WS-ACCOUNT-ID.
+005810     DISPLAY "Enter the GL code for this account: ".
+005820     ACCEPT WS-GL-CODE.
+005830     DISPLAY "Please enter the amount of principle: ".
+005840     ACCEPT principle.
+005850     DISPLAY "Enter product/tier code to look up the rate ".
+005860     DISPLAY "(blank to enter the rate manually): ".
+005870     ACCEPT WS-PRODUCT-TIER.
+005880     SET WS-RATE-NOT-FOUND TO TRUE.
+005890     IF WS-PRODUCT-TIER NOT = SPACES
+005900         PERFORM 2700-LOOKUP-RATE-FROM-TABLE THRU 2700-EXIT
+005910     END-IF.
+005920     IF WS-RATE-FOUND
+005930         MOVE WS-LOOKED-UP-APR TO apr
+005940         DISPLAY "Using table rate: " apr
+005950     ELSE
+005960         DISPLAY "What is your interest rate? "
+005970         ACCEPT apr
+005980     END-IF.
+005990     DISPLAY "How long will you keep this investment in years? ".
+006000     ACCEPT period.
+006010     DISPLAY "Simple or compound interest? (S/C): ".
+006020     ACCEPT WS-CALC-MODE.
+006030     IF WS-CALC-COMPOUND
+006040         DISPLAY "How many times per year does it compound "
+006050             "(1=annually 4=quarterly 12=monthly)? "
+006060         ACCEPT WS-COMPOUND-FREQ
+006070     ELSE
+006080         MOVE 1 TO WS-COMPOUND-FREQ
+006090     END-IF.
+006100     DISPLAY "Print a year-by-year schedule? (Y/N): ".
+006110     ACCEPT WS-PRINT-SCHEDULE-SWITCH.
+006120     PERFORM 4500-VALIDATE-ACCOUNT-DATA THRU 4500-EXIT.
+006130     IF WS-DATA-VALID
+006140         PERFORM 4800-COMPUTE-RATE THRU 4800-EXIT
+006150         IF WS-CALC-COMPOUND
+006160             PERFORM 5100-COMPUTE-COMPOUND-INTEREST THRU 5100-EXIT
+006170         ELSE
+006180             PERFORM 5000-COMPUTE-SIMPLE-INTEREST THRU 5000-EXIT
+006190         END-IF
+006200     END-IF.
+006210     IF WS-DATA-VALID
+006220         DISPLAY " "
+006230         DISPLAY "You will earn $" interest " interest"
+006240         DISPLAY "Your end balance will be: $" total
+006250         IF WS-PRINT-SCHEDULE
+006260             PERFORM 5200-PRINT-SCHEDULE THRU 5200-EXIT
+006270         END-IF
+006280         PERFORM 6000-WRITE-LOG-RECORD THRU 6000-EXIT
+006290         PERFORM 6500-WRITE-GL-EXTRACT THRU 6500-EXIT
+006300     ELSE
+006310         DISPLAY "Entry rejected - see messages above."
+006320     END-IF.
+006330
+006340 4000-EXIT.
+006350     EXIT.
+006360
+006370*================================================================
+006380* 4500-VALIDATE-ACCOUNT-DATA  --  reject a principle/apr/period
+006390* combination that cannot produce a meaningful calculation,
+006400* reporting exactly what was rejected, instead of letting it
+006410* flow into the COMPUTE statements.
+006420*================================================================
+006430 4500-VALIDATE-ACCOUNT-DATA.
+006440     SET WS-DATA-VALID TO TRUE.
+006450     IF principle NOT > ZERO
+006460         SET WS-DATA-INVALID TO TRUE
+006470         DISPLAY "Rejected - principle must be greater than "
+006480             "zero: " principle
+006490     END-IF.
+006500     IF apr < WS-MINIMUM-APR OR apr > WS-MAXIMUM-APR
+006510         SET WS-DATA-INVALID TO TRUE
+006520         DISPLAY "Rejected - interest rate out of range ("
+006530             WS-MINIMUM-APR " - " WS-MAXIMUM-APR "): " apr
+006540     END-IF.
+006550     IF period = ZERO
+006560         SET WS-DATA-INVALID TO TRUE
+006570         DISPLAY "Rejected - period must be greater than zero: "
+006580             period
+006590     END-IF.
+006600     IF WS-CALC-COMPOUND AND WS-COMPOUND-FREQ = ZERO
+006610         SET WS-DATA-INVALID TO TRUE
+006620         DISPLAY "Rejected - compounding frequency must be "
+006630             "greater than zero: " WS-COMPOUND-FREQ
+006640     END-IF.
+006650
+006660 4500-EXIT.
+006670     EXIT.
+006680
+006690*================================================================
+006700* 4800-COMPUTE-RATE  --  convert the entered apr percentage into
+006710* a decimal rate shared by both calculation modes.
+006720*================================================================
+006730 4800-COMPUTE-RATE.
+006740     COMPUTE rate = apr / 100.
+006750
+006760 4800-EXIT.
+006770     EXIT.
+006780
+006790*================================================================
+006800* 5000-COMPUTE-SIMPLE-INTEREST  --  flat interest for the whole
+006810* period: interest = principle * rate * period. A combination
+006820* that still will not fit is rejected rather than truncated.
+006830*================================================================
+006840 5000-COMPUTE-SIMPLE-INTEREST.
+006850     COMPUTE interest = principle * rate * period
+006860         ON SIZE ERROR
+006870             SET WS-DATA-INVALID TO TRUE
+006880     END-COMPUTE.
+006890     IF WS-DATA-VALID
+006900         COMPUTE total = principle + interest
+006910             ON SIZE ERROR
+006920                 SET WS-DATA-INVALID TO TRUE
+006930         END-COMPUTE
+006940     END-IF.
+006950     IF WS-DATA-INVALID
+006960         DISPLAY "Rejected - simple interest calculation would "
+006970             "overflow for principle=" principle " apr=" apr
+006980             " period=" period
+006990     END-IF.
+007000
+007010 5000-EXIT.
+007020     EXIT.
+007030
+007040*================================================================
+007050* 5100-COMPUTE-COMPOUND-INTEREST  --  accrues the balance over
+007060* WS-SUBPERIODS sub-periods (WS-COMPOUND-FREQ times per year for
+007070* period years) instead of a single flat multiply. Compounding
+007080* enough sub-periods can outgrow even a wide balance field, so
+007090* every step is guarded and the whole combination is rejected,
+007100* rather than truncated, the moment one overflows.
+007110*================================================================
+007120 5100-COMPUTE-COMPOUND-INTEREST.
+007130     COMPUTE WS-SUBPERIODS = WS-COMPOUND-FREQ * period.
+007140     COMPUTE WS-PERIOD-RATE ROUNDED = rate / WS-COMPOUND-FREQ.
+007150     MOVE principle TO WS-RUNNING-BALANCE.
+007160     PERFORM 5150-ACCRUE-SUBPERIOD
+007170         VARYING WS-SUBPERIOD-COUNT FROM 1 BY 1
+007180         UNTIL WS-SUBPERIOD-COUNT > WS-SUBPERIODS
+007190             OR WS-DATA-INVALID.
+007200     IF WS-DATA-VALID
+007210         COMPUTE total = WS-RUNNING-BALANCE
+007220             ON SIZE ERROR
+007230                 SET WS-DATA-INVALID TO TRUE
+007240         END-COMPUTE
+007250     END-IF.
+007260     IF WS-DATA-VALID
+007270         COMPUTE interest = total - principle
+007280             ON SIZE ERROR
+007290                 SET WS-DATA-INVALID TO TRUE
+007300         END-COMPUTE
+007310     END-IF.
+007320     IF WS-DATA-INVALID
+007330         DISPLAY "Rejected - compound interest calculation would "
+007340             "overflow for principle=" principle " apr=" apr
+007350             " period=" period
+007360     END-IF.
+007370
+007380 5100-EXIT.
+007390     EXIT.
+007400
+007410 5150-ACCRUE-SUBPERIOD.
+007420     COMPUTE WS-RUNNING-BALANCE ROUNDED =
+007430         WS-RUNNING-BALANCE + (WS-RUNNING-BALANCE *
+007440         WS-PERIOD-RATE)
+007450         ON SIZE ERROR
+007460             SET WS-DATA-INVALID TO TRUE
+007470     END-COMPUTE.
+007480
+007490 5150-EXIT.
+007500     EXIT.
+007510
+007520*================================================================
+007530* 5200-PRINT-SCHEDULE  --  one line per year up to period,
+007540* showing that year's interest earned and running balance,
+007550* dispatched by calculation mode.
+007560*================================================================
+007570 5200-PRINT-SCHEDULE.
+007580     IF WS-CALC-COMPOUND
+007590         PERFORM 5230-PRINT-COMPOUND-SCHEDULE THRU 5230-EXIT
+007600     ELSE
+007610         PERFORM 5210-PRINT-SIMPLE-SCHEDULE THRU 5210-EXIT
+007620     END-IF.
+007630
+007640 5200-EXIT.
+007650     EXIT.
+007660
+007670 5210-PRINT-SIMPLE-SCHEDULE.
+007680     SET WS-SCHED-OVERFLOW-NONE TO TRUE.
+007690     PERFORM 5220-EMIT-SIMPLE-SCHEDULE-LINE
+007700         VARYING WS-SCHEDULE-YEAR FROM 1 BY 1
+007710         UNTIL WS-SCHEDULE-YEAR > period
+007720             OR WS-SCHED-OVERFLOW-DETECTED.
+007730
+007740 5210-EXIT.
+007750     EXIT.
+007760
+007770 5220-EMIT-SIMPLE-SCHEDULE-LINE.
+007780     COMPUTE WS-YEAR-INTEREST = principle * rate
+007790         ON SIZE ERROR
+007800             SET WS-SCHED-OVERFLOW-DETECTED TO TRUE
+007810     END-COMPUTE.
+007820     IF WS-SCHED-OVERFLOW-NONE
+007830         COMPUTE WS-SCHEDULE-BALANCE = principle +
+007840             (principle * rate * WS-SCHEDULE-YEAR)
+007850             ON SIZE ERROR
+007860                 SET WS-SCHED-OVERFLOW-DETECTED TO TRUE
+007870         END-COMPUTE
+007880     END-IF.
+007890     IF WS-SCHED-OVERFLOW-DETECTED
+007900         DISPLAY "Schedule stopped - year " WS-SCHEDULE-YEAR
+007910             " would overflow"
+007920     ELSE
+007930         PERFORM 5290-WRITE-SCHEDULE-LINE THRU 5290-EXIT
+007940     END-IF.
+007950
+007960 5220-EXIT.
+007970     EXIT.
+007980
+007990 5230-PRINT-COMPOUND-SCHEDULE.
+008000     SET WS-SCHED-OVERFLOW-NONE TO TRUE.
+008010     COMPUTE WS-PERIOD-RATE ROUNDED = rate / WS-COMPOUND-FREQ.
+008020     MOVE principle TO WS-SCHEDULE-BALANCE.
+008030     PERFORM 5240-ACCRUE-SCHEDULE-YEAR
+008040         VARYING WS-SCHEDULE-YEAR FROM 1 BY 1
+008050         UNTIL WS-SCHEDULE-YEAR > period
+008060             OR WS-SCHED-OVERFLOW-DETECTED.
+008070
+008080 5230-EXIT.
+008090     EXIT.
+008100
+008110 5240-ACCRUE-SCHEDULE-YEAR.
+008120     MOVE WS-SCHEDULE-BALANCE TO WS-SCHEDULE-START-BALANCE.
+008130     PERFORM 5250-ACCRUE-SCHEDULE-SUBPERIOD
+008140         VARYING WS-SCHEDULE-SUBPERIOD FROM 1 BY 1
+008150         UNTIL WS-SCHEDULE-SUBPERIOD > WS-COMPOUND-FREQ
+008160             OR WS-SCHED-OVERFLOW-DETECTED.
+008170     IF WS-SCHED-OVERFLOW-DETECTED
+008180         DISPLAY "Schedule stopped - year " WS-SCHEDULE-YEAR
+008190             " would overflow"
+008200     ELSE
+008210         COMPUTE WS-YEAR-INTEREST = WS-SCHEDULE-BALANCE -
+008220             WS-SCHEDULE-START-BALANCE
+008230         PERFORM 5290-WRITE-SCHEDULE-LINE THRU 5290-EXIT
+008240     END-IF.
+008250
+008260 5240-EXIT.
+008270     EXIT.
+008280
+008290 5250-ACCRUE-SCHEDULE-SUBPERIOD.
+008300     COMPUTE WS-SCHEDULE-BALANCE ROUNDED =
+008310         WS-SCHEDULE-BALANCE + (WS-SCHEDULE-BALANCE *
+008320         WS-PERIOD-RATE)
+008330         ON SIZE ERROR
+008340             SET WS-SCHED-OVERFLOW-DETECTED TO TRUE
+008350     END-COMPUTE.
+008360
+008370 5250-EXIT.
+008380     EXIT.
+008390
+008400*================================================================
+008410* 5290-WRITE-SCHEDULE-LINE  --  emit one schedule line to the
+008420* screen in interactive mode, or to SCHEDULE-OUT-FILE in batch.
+008430*================================================================
+008440 5290-WRITE-SCHEDULE-LINE.
+008450     IF WS-MODE-BATCH
+008460         MOVE SPACES TO SCHEDULE-OUT-RECORD
+008470         MOVE WS-ACCOUNT-ID TO SCHED-ACCOUNT-ID
+008480         MOVE WS-SCHEDULE-YEAR TO SCHED-YEAR
+008490         MOVE WS-YEAR-INTEREST TO SCHED-INTEREST
+008500         MOVE WS-SCHEDULE-BALANCE TO SCHED-BALANCE
+008510         WRITE SCHEDULE-OUT-RECORD
+008520     ELSE
+008530         DISPLAY "  Year " WS-SCHEDULE-YEAR
+008540             " interest $" WS-YEAR-INTEREST
+008550             " balance $" WS-SCHEDULE-BALANCE
+008560     END-IF.
+008570
+008580 5290-EXIT.
+008590     EXIT.
+008600
+008610*================================================================
+008620* 6000-WRITE-LOG-RECORD  --  append a dated audit record of this
+008630* calculation so a later dispute can be reconciled against it.
+008640*================================================================
+008650 6000-WRITE-LOG-RECORD.
+008660     MOVE SPACES TO TRANSACTION-LOG-RECORD.
+008670     MOVE WS-ACCOUNT-ID TO LOG-ACCOUNT-ID.
+008680     MOVE WS-RUN-DATE TO LOG-RUN-DATE.
+008690     MOVE principle TO LOG-PRINCIPAL.
+008700     MOVE apr TO LOG-APR.
+008710     MOVE period TO LOG-PERIOD.
+008720     MOVE interest TO LOG-INTEREST.
+008730     MOVE total TO LOG-TOTAL.
+008740     WRITE TRANSACTION-LOG-RECORD.
+008750
+008760 6000-EXIT.
+008770     EXIT.
+008780
+008790*================================================================
+008800* 6500-WRITE-GL-EXTRACT  --  append a fixed-width interface
+008810* record the GL posting batch can pick up directly instead of
+008820* someone re-keying principal/interest/total by hand.
+008830*================================================================
+008840 6500-WRITE-GL-EXTRACT.
+008850     MOVE SPACES TO GL-EXTRACT-RECORD.
+008860     MOVE WS-ACCOUNT-ID TO GL-ACCOUNT-ID.
+008870     MOVE principle TO GL-PRINCIPAL.
+008880     MOVE interest TO GL-INTEREST.
+008890     MOVE total TO GL-TOTAL.
+008900     MOVE WS-GL-CODE TO GL-GL-CODE.
+008910     WRITE GL-EXTRACT-RECORD.
+008920
+008930 6500-EXIT.
+008940     EXIT.
+008950
+008960*================================================================
+008970* 9999-TERMINATE
+008980*================================================================
+008990 9999-TERMINATE.
+009000     CLOSE TRANSACTION-LOG-FILE.
+009010     CLOSE GL-EXTRACT-FILE.
+009020     STOP RUN.
+009030
+009040 9999-EXIT.
+009050     EXIT.
